@@ -0,0 +1,13 @@
+      *> Mid-run checkpoint record for the Exerc4 classification sweep.
+      *> Carries the running totals as of the checkpoint, not just the
+      *> last counter processed, so a resumed run can pick the totals
+      *> back up instead of restarting them at zero.
+       01  chkRecord.
+           05  chkCounter          PIC 9(5).
+           05  chkRecordCount      PIC 9(7).
+           05  chkCountBoth        PIC 9(7).
+           05  chkCountMult1       PIC 9(7).
+           05  chkCountMult2       PIC 9(7).
+           05  chkCountNeither     PIC 9(7).
+           05  chkHashTotal        PIC 9(10).
+           05  FILLER              PIC X(30).
