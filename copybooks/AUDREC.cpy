@@ -0,0 +1,13 @@
+      *> Daily run-summary audit record for the Exerc4 classification sweep.
+       01  auditRecord.
+           05  audJobName          PIC X(20).
+           05  audStartDateTime    PIC X(14).
+           05  audEndDateTime      PIC X(14).
+           05  audTotalRecords     PIC 9(7).
+           05  audCountBoth        PIC 9(7).
+           05  audCountMult1       PIC 9(7).
+           05  audCountMult2       PIC 9(7).
+           05  audCountNeither     PIC 9(7).
+           05  audRunStatus        PIC X(8).
+           05  audRestartNote      PIC X(1).
+           05  FILLER              PIC X(8).
