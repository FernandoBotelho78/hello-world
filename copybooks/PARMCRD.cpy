@@ -0,0 +1,8 @@
+      *> Daily parameter card for the Exerc4 classification sweep.
+      *> One 80-byte punch-card-style record per run, handed in by ops.
+       01  parmCard.
+           05  parmNumLimite       PIC 9(5).
+           05  parmMultiple1       PIC 9(3).
+           05  parmMultiple2       PIC 9(3).
+           05  parmRestartFlag     PIC X(1).
+           05  FILLER              PIC X(68).
