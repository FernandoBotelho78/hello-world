@@ -0,0 +1,20 @@
+      *> Exception report line layouts for the Exerc4 classification sweep.
+       01  rptHeader1.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(40)
+                   VALUE "EXERC4 CLASSIFICATION EXCEPTION REPORT".
+           05  FILLER              PIC X(10) VALUE "PAGE".
+           05  rptPageNo           PIC ZZZ9.
+           05  FILLER              PIC X(16) VALUE SPACES.
+
+       01  rptHeader2.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "KEY".
+           05  FILLER              PIC X(60) VALUE "DIVISOR(S) TRIPPED".
+
+       01  rptDetailLine.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  rptKey              PIC ZZZZ9.
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  rptDivisorText      PIC X(40).
+           05  FILLER              PIC X(20) VALUE SPACES.
