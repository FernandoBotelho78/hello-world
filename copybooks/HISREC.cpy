@@ -0,0 +1,12 @@
+      *> Parameter-card change history record for the Exerc4 maintenance
+      *> program - one record per approved change, who/what/when.
+       01  histRecord.
+           05  histOperatorId      PIC X(8).
+           05  histChangeDateTime  PIC X(14).
+           05  histOldNumLimite    PIC 9(5).
+           05  histOldMultiple1    PIC 9(3).
+           05  histOldMultiple2    PIC 9(3).
+           05  histNewNumLimite    PIC 9(5).
+           05  histNewMultiple1    PIC 9(3).
+           05  histNewMultiple2    PIC 9(3).
+           05  FILLER              PIC X(36).
