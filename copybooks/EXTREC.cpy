@@ -0,0 +1,15 @@
+      *> Fixed-width billing extract for the Exerc4 classification sweep.
+      *> One extDetailRecord per processed counter/lot value, followed
+      *> by a single extTrailerRecord carrying the control totals the
+      *> downstream billing feed reconciles against.
+       01  extDetailRecord.
+           05  extDetType          PIC X(1) VALUE 'D'.
+           05  extKey              PIC 9(5).
+           05  extCategory         PIC X(1).
+           05  FILLER              PIC X(73).
+
+       01  extTrailerRecord.
+           05  extTrlType          PIC X(1) VALUE 'T'.
+           05  extTrlRecordCount   PIC 9(7).
+           05  extTrlHashTotal     PIC 9(10).
+           05  FILLER              PIC X(62).
