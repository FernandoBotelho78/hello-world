@@ -0,0 +1,4 @@
+      *> Daily transaction/lot record fed into the classification sweep.
+       01  tranRecord.
+           05  tranKey             PIC 9(5).
+           05  FILLER              PIC X(75).
