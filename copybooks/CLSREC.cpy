@@ -0,0 +1,7 @@
+      *> Classified output record for the Exerc4 classification sweep.
+      *> clsCategory: B = multiple of both, 1 = multiple1 only,
+      *>              2 = multiple2 only, N = neither.
+       01  clsRecord.
+           05  clsKey              PIC 9(5).
+           05  clsCategory         PIC X(1).
+           05  FILLER              PIC X(74).
