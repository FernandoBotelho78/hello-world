@@ -0,0 +1,78 @@
+//EXERC4   JOB (ACCTNO),'EXERC4 DAILY SWEEP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY CLASSIFICATION SWEEP - CLASSIFY, SORT, REPORT           *
+//*--------------------------------------------------------------*
+//* CLASFILE, ERRFILE, CHKPTFIL, EXTRFILE, AND AUDITFIL ARE NOT   *
+//* CLEANED UP HERE - THE CHECKPOINT/RESTART PATH IN EXERC4       *
+//* DEPENDS ON THEM STILL BEING THERE TO EXTEND ON A RESTART RUN. *
+//* THEY USE DISP=(MOD,CATLG,CATLG) BELOW SO THE CLASSIFY STEP    *
+//* ALLOCATES THEM WHETHER OR NOT YESTERDAY'S GENERATION IS STILL *
+//* CATALOGUED; EXERC4 ITSELF DECIDES OUTPUT VS. EXTEND BASED ON  *
+//* THE PARM CARD RESTART FLAG. CLASFILE.SORTED IS FULLY          *
+//* REGENERATED BY SORTSTEP EVERY RUN REGARDLESS OF RESTART, SO   *
+//* IT STILL NEEDS ITS PRIOR GENERATION CLEARED OUT AHEAD OF THE  *
+//* SORTSTEP'S NEW ALLOCATION BELOW.                               *
+//*--------------------------------------------------------------*
+//CLEANUP  EXEC PGM=IEFBR14
+//SORTOUT  DD   DSN=PROD.EXERC4.CLASFILE.SORTED,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*--------------------------------------------------------------*
+//CLASSIFY EXEC PGM=EXERC4
+//STEPLIB  DD   DSN=PROD.EXERC4.LOADLIB,DISP=SHR
+//PARMCARD DD   DSN=PROD.EXERC4.PARMCARD,DISP=SHR
+//TRANFILE DD   DSN=PROD.EXERC4.TRANFILE,DISP=SHR
+//CLASFILE DD   DSN=PROD.EXERC4.CLASFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CHKPTFIL DD   DSN=PROD.EXERC4.CHKPTFIL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//ERRFILE  DD   DSN=PROD.EXERC4.ERRFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//AUDITFIL DD   DSN=PROD.EXERC4.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//EXTRFILE DD   DSN=PROD.EXERC4.EXTRFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* SORT THE CLASSIFIED OUTPUT BY CATEGORY, THEN BY KEY WITHIN    *
+//* CATEGORY, SO THE EXCEPTION REPORT GROUPS ALL THE "BOTH" HITS  *
+//* TOGETHER INSTEAD OF LISTING THEM IN RAW PROCESSING ORDER.     *
+//* CLASFILE LAYOUT: 1-5 KEY, 6 CATEGORY (B/1/2/N).               *
+//* SKIPPED WHEN CLASSIFY REJECTED THE PARM CARD (RC=8) - THERE'S *
+//* NOTHING NEW TO SORT AND RUNNING IT WOULD JUST RE-SORT STALE   *
+//* CLASFILE CONTENT FROM A PRIOR DAY AS IF TODAY HAD RUN.        *
+//*--------------------------------------------------------------*
+//SORTSTEP EXEC PGM=SORT,COND=(4,LT,CLASSIFY)
+//SORTIN   DD   DSN=PROD.EXERC4.CLASFILE,DISP=SHR
+//SORTOUT  DD   DSN=PROD.EXERC4.CLASFILE.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD   *
+  SORT FIELDS=(6,1,CH,A,1,5,CH,A)
+/*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* PRINT THE EXCEPTION REPORT FROM THE SORTED CLASSIFIED OUTPUT  *
+//* SKIPPED ON THE SAME CONDITION AS SORTSTEP, FOR THE SAME       *
+//* REASON - A REJECTED PARM CARD MEANS THERE'S NO NEW SORTED     *
+//* OUTPUT FOR THIS STEP TO REPORT ON.                            *
+//*--------------------------------------------------------------*
+//REPORT   EXEC PGM=EXERC4RP,COND=(4,LT,CLASSIFY)
+//STEPLIB  DD   DSN=PROD.EXERC4.LOADLIB,DISP=SHR
+//PARMCARD DD   DSN=PROD.EXERC4.PARMCARD,DISP=SHR
+//CLASFILE DD   DSN=PROD.EXERC4.CLASFILE.SORTED,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
