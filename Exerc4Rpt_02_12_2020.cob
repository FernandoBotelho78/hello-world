@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exerc4Rpt_02_12_2020.
+
+      *> Reads the classified output file - sorted by category then by
+      *> key ahead of this step - and prints the exception report of
+      *> everything the classification sweep flagged.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsParmStatus.
+
+           SELECT CLASS-FILE ASSIGN TO "CLASFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RPT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY PARMCRD.
+
+       FD  CLASS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CLSREC.
+
+       FD  RPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  rptLine                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY RPTLINE.
+
+       01  multiple1           PIC 9(3).
+       01  multiple2           PIC 9(3).
+       01  wsEofFlag           PIC X(1) VALUE 'N'.
+       01  wsLineCount         PIC 9(2) VALUE 0.
+       01  wsPageCount         PIC 9(3) VALUE 0.
+       01  wsParmStatus        PIC X(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM readParmCard.
+
+           OPEN INPUT CLASS-FILE
+           OPEN OUTPUT RPT-FILE
+           PERFORM readClassRecord
+           PERFORM printExceptions UNTIL
+               wsEofFlag = 'Y'
+           CLOSE CLASS-FILE
+           CLOSE RPT-FILE.
+
+           STOP RUN.
+
+       readParmCard.
+           OPEN INPUT PARM-FILE
+           IF wsParmStatus = "00"
+               READ PARM-FILE
+                   AT END
+                       MOVE "10" TO wsParmStatus
+               END-READ
+           END-IF
+
+           IF wsParmStatus = "00"
+               MOVE parmMultiple1 TO multiple1
+               MOVE parmMultiple2 TO multiple2
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY "PARMCARD MISSING OR EMPTY - "
+                   "CANNOT PRINT EXCEPTION REPORT"
+               IF wsParmStatus = "10"
+                   CLOSE PARM-FILE
+               END-IF
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       readClassRecord.
+           READ CLASS-FILE
+               AT END
+                   MOVE 'Y' TO wsEofFlag
+           END-READ.
+
+       printExceptions.
+           IF clsCategory NOT = 'N'
+               PERFORM writeExceptionLine
+           END-IF
+           PERFORM readClassRecord.
+
+       writeExceptionLine.
+           IF wsLineCount = 0
+               PERFORM writeReportHeader
+           END-IF
+
+           MOVE SPACES TO rptDetailLine
+           MOVE clsKey TO rptKey
+           EVALUATE clsCategory
+               WHEN 'B'
+                   STRING "MULTIPLE OF " DELIMITED BY SIZE
+                       multiple1 DELIMITED BY SIZE
+                       " AND " DELIMITED BY SIZE
+                       multiple2 DELIMITED BY SIZE
+                       INTO rptDivisorText
+               WHEN '1'
+                   STRING "MULTIPLE OF " DELIMITED BY SIZE
+                       multiple1 DELIMITED BY SIZE
+                       INTO rptDivisorText
+               WHEN '2'
+                   STRING "MULTIPLE OF " DELIMITED BY SIZE
+                       multiple2 DELIMITED BY SIZE
+                       INTO rptDivisorText
+           END-EVALUATE
+
+           MOVE rptDetailLine TO rptLine
+           WRITE rptLine
+           ADD 1 TO wsLineCount
+           IF wsLineCount >= 60
+               MOVE 0 TO wsLineCount
+           END-IF.
+
+       writeReportHeader.
+           ADD 1 TO wsPageCount
+           MOVE wsPageCount TO rptPageNo
+           MOVE rptHeader1 TO rptLine
+           WRITE rptLine
+           MOVE rptHeader2 TO rptLine
+           WRITE rptLine.
