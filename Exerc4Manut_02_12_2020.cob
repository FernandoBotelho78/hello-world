@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exerc4Manut_02_12_2020.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsParmStatus.
+
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsHistStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY PARMCRD.
+
+       FD  HIST-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY HISREC.
+
+       WORKING-STORAGE SECTION.
+       01  wsParmStatus        PIC X(2).
+       01  wsHistStatus        PIC X(2).
+       01  wsOperatorId        PIC X(8).
+       01  wsOldNumLimite      PIC 9(5) VALUE 0.
+       01  wsOldMultiple1      PIC 9(3) VALUE 0.
+       01  wsOldMultiple2      PIC 9(3) VALUE 0.
+       01  wsNewNumLimite      PIC 9(5) VALUE 0.
+       01  wsNewMultiple1      PIC 9(3) VALUE 0.
+       01  wsNewMultiple2      PIC 9(3) VALUE 0.
+       01  wsNewRestartFlag    PIC X(1) VALUE 'N'.
+       01  wsChangeDateTime    PIC X(14).
+       01  wsInputError        PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO wsChangeDateTime
+
+           PERFORM readCurrentParms
+           PERFORM promptOperator
+           PERFORM promptNewValues
+
+           IF wsInputError = 'Y'
+               DISPLAY "NEW VALUES REJECTED - MUST BE NUMERIC > 0"
+               DISPLAY "PARAMETER CARD NOT CHANGED"
+           ELSE
+               PERFORM writeParmCard
+               PERFORM writeHistoryRecord
+               DISPLAY "PARAMETER CARD UPDATED AND HISTORY LOGGED"
+           END-IF
+
+           STOP RUN.
+
+       readCurrentParms.
+           OPEN INPUT PARM-FILE
+           IF wsParmStatus = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE parmNumLimite TO wsOldNumLimite
+                       MOVE parmMultiple1 TO wsOldMultiple1
+                       MOVE parmMultiple2 TO wsOldMultiple2
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       promptOperator.
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+           ACCEPT wsOperatorId.
+
+       promptNewValues.
+           DISPLAY "CURRENT NUMLIMITE=" wsOldNumLimite
+               " MULTIPLE1=" wsOldMultiple1
+               " MULTIPLE2=" wsOldMultiple2
+
+           DISPLAY "ENTER NEW NUMLIMITE: " WITH NO ADVANCING
+           ACCEPT wsNewNumLimite
+           DISPLAY "ENTER NEW MULTIPLE1: " WITH NO ADVANCING
+           ACCEPT wsNewMultiple1
+           DISPLAY "ENTER NEW MULTIPLE2: " WITH NO ADVANCING
+           ACCEPT wsNewMultiple2
+           DISPLAY "ALLOW RESTART FROM CHECKPOINT (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT wsNewRestartFlag
+
+           IF wsNewNumLimite NOT NUMERIC OR wsNewNumLimite = 0
+               OR wsNewMultiple1 NOT NUMERIC OR wsNewMultiple1 = 0
+               OR wsNewMultiple2 NOT NUMERIC OR wsNewMultiple2 = 0
+               MOVE 'Y' TO wsInputError
+           END-IF.
+
+       writeParmCard.
+           MOVE SPACES TO parmCard
+           MOVE wsNewNumLimite TO parmNumLimite
+           MOVE wsNewMultiple1 TO parmMultiple1
+           MOVE wsNewMultiple2 TO parmMultiple2
+           MOVE wsNewRestartFlag TO parmRestartFlag
+           OPEN OUTPUT PARM-FILE
+           WRITE parmCard
+           CLOSE PARM-FILE.
+
+       writeHistoryRecord.
+           OPEN EXTEND HIST-FILE
+           IF wsHistStatus = "35"
+               OPEN OUTPUT HIST-FILE
+           END-IF
+
+           MOVE SPACES TO histRecord
+           MOVE wsOperatorId TO histOperatorId
+           MOVE wsChangeDateTime TO histChangeDateTime
+           MOVE wsOldNumLimite TO histOldNumLimite
+           MOVE wsOldMultiple1 TO histOldMultiple1
+           MOVE wsOldMultiple2 TO histOldMultiple2
+           MOVE wsNewNumLimite TO histNewNumLimite
+           MOVE wsNewMultiple1 TO histNewMultiple1
+           MOVE wsNewMultiple2 TO histNewMultiple2
+           WRITE histRecord
+           CLOSE HIST-FILE.
