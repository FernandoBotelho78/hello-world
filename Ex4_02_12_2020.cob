@@ -1,25 +1,320 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exerc4_02_12_2020.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  numLimite           PIC 9(3) VALUE 100.
-       01  multiple1           PIC 9(3) VALUE   7.
-           02 isMul
-       01  multiple2           PIC 9(3) VALUE   5.
-       01  counter             PIC 9(3) VALUE   1.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM checkMultiple UNTIL
-               counter EQUALS numLimite
-
-
-       checkMultiple.
-           EVALUATE counter
-
-
-
-            STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exerc4_02_12_2020.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsParmStatus.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHKPT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsChkptStatus.
+
+           SELECT CLASS-FILE ASSIGN TO "CLASFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsClassStatus.
+
+           SELECT ERR-FILE ASSIGN TO "ERRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsAuditStatus.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsExtractStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY PARMCRD.
+
+       FD  TRAN-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY TRANREC.
+
+       FD  CHKPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CHKREC.
+
+       FD  CLASS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CLSREC.
+
+       FD  ERR-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  errLine                 PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       COPY AUDREC.
+
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY EXTREC.
+
+       WORKING-STORAGE SECTION.
+       01  numLimite           PIC 9(5).
+       01  multiple1           PIC 9(3).
+       01  multiple2           PIC 9(3).
+       01  isMul               PIC X(1) VALUE 'N'.
+       01  counter             PIC 9(5) VALUE 0.
+       01  wsEofFlag           PIC X(1) VALUE 'N'.
+       01  wsRemainder1        PIC 9(3).
+       01  wsRemainder2        PIC 9(3).
+       01  wsChkptStatus       PIC X(2).
+       01  wsRecordCount       PIC 9(7) VALUE 0.
+       01  wsResumeCounter     PIC 9(5) VALUE 0.
+       01  wsResuming          PIC X(1) VALUE 'N'.
+       01  wsClassCode         PIC X(1) VALUE 'N'.
+       01  wsParmError         PIC X(1) VALUE 'N'.
+       01  wsStartDateTime     PIC X(14).
+       01  wsEndDateTime       PIC X(14).
+       01  wsCountBoth         PIC 9(7) VALUE 0.
+       01  wsCountMult1        PIC 9(7) VALUE 0.
+       01  wsCountMult2        PIC 9(7) VALUE 0.
+       01  wsCountNeither      PIC 9(7) VALUE 0.
+       01  wsAuditStatus       PIC X(2).
+       01  wsHashTotal         PIC 9(10) VALUE 0.
+       01  wsClassStatus       PIC X(2).
+       01  wsExtractStatus     PIC X(2).
+       01  wsRestartNote       PIC X(1) VALUE 'N'.
+       01  wsParmStatus        PIC X(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO wsStartDateTime
+
+           PERFORM readParmCard.
+           PERFORM validateParmCard.
+           IF wsParmError = 'Y'
+               MOVE FUNCTION CURRENT-DATE(1:14) TO wsEndDateTime
+               PERFORM writeAuditLog
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM checkRestart.
+
+           OPEN INPUT TRAN-FILE
+           IF wsResuming = 'Y'
+               OPEN EXTEND CLASS-FILE
+               IF wsClassStatus = "35"
+                   OPEN OUTPUT CLASS-FILE
+               END-IF
+               OPEN EXTEND EXTRACT-FILE
+               IF wsExtractStatus = "35"
+                   OPEN OUTPUT EXTRACT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CLASS-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           PERFORM readTranRecord
+           PERFORM checkMultiple UNTIL
+               wsEofFlag = 'Y'
+           PERFORM writeExtractTrailer
+           CLOSE TRAN-FILE
+           CLOSE CLASS-FILE
+           CLOSE EXTRACT-FILE.
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO wsEndDateTime
+           PERFORM writeAuditLog.
+
+           STOP RUN.
+
+       checkRestart.
+           IF parmRestartFlag = 'Y'
+               OPEN INPUT CHKPT-FILE
+               IF wsChkptStatus = "00"
+                   READ CHKPT-FILE
+                       AT END
+                           MOVE "10" TO wsChkptStatus
+                   END-READ
+               END-IF
+               IF wsChkptStatus = "00"
+                   MOVE chkCounter TO wsResumeCounter
+                   MOVE chkRecordCount TO wsRecordCount
+                   MOVE chkCountBoth TO wsCountBoth
+                   MOVE chkCountMult1 TO wsCountMult1
+                   MOVE chkCountMult2 TO wsCountMult2
+                   MOVE chkCountNeither TO wsCountNeither
+                   MOVE chkHashTotal TO wsHashTotal
+                   MOVE 'Y' TO wsResuming
+                   MOVE 'Y' TO wsRestartNote
+                   CLOSE CHKPT-FILE
+               ELSE
+                   DISPLAY "RESTART REQUESTED BUT NO CHECKPOINT FOUND "
+                       "- RUNNING FROM THE START OF TRANFILE"
+                   MOVE 'M' TO wsRestartNote
+                   IF wsChkptStatus = "10"
+                       CLOSE CHKPT-FILE
+                   END-IF
+               END-IF
+           END-IF.
+
+       readParmCard.
+           OPEN INPUT PARM-FILE
+           IF wsParmStatus = "00"
+               READ PARM-FILE
+                   AT END
+                       MOVE "10" TO wsParmStatus
+               END-READ
+           END-IF
+
+           IF wsParmStatus = "00"
+               MOVE parmNumLimite TO numLimite
+               MOVE parmMultiple1 TO multiple1
+               MOVE parmMultiple2 TO multiple2
+               CLOSE PARM-FILE
+           ELSE
+               MOVE ZERO TO numLimite
+               MOVE ZERO TO multiple1
+               MOVE ZERO TO multiple2
+               MOVE 'Y' TO wsParmError
+               PERFORM writeRejectedParmMessage
+               IF wsParmStatus = "10"
+                   CLOSE PARM-FILE
+               END-IF
+           END-IF.
+
+       validateParmCard.
+           IF wsParmError NOT = 'Y'
+               IF numLimite NOT NUMERIC OR numLimite = 0
+                   OR multiple1 NOT NUMERIC OR multiple1 = 0
+                   OR multiple2 NOT NUMERIC OR multiple2 = 0
+                   MOVE 'Y' TO wsParmError
+                   PERFORM writeRejectedParmMessage
+               END-IF
+           END-IF.
+
+       writeRejectedParmMessage.
+           OPEN OUTPUT ERR-FILE
+           MOVE SPACES TO errLine
+           STRING "REJECTED PARM CARD NUMLIM=" DELIMITED BY SIZE
+               numLimite DELIMITED BY SIZE
+               " MULT1=" DELIMITED BY SIZE
+               multiple1 DELIMITED BY SIZE
+               " MULT2=" DELIMITED BY SIZE
+               multiple2 DELIMITED BY SIZE
+               " - MUST BE NUMERIC > 0" DELIMITED BY SIZE
+               INTO errLine
+           WRITE errLine
+           CLOSE ERR-FILE.
+
+       readTranRecord.
+           READ TRAN-FILE
+               AT END
+                   MOVE 'Y' TO wsEofFlag
+           END-READ.
+
+       checkMultiple.
+           MOVE tranKey TO counter
+
+           IF counter > numLimite
+               CONTINUE
+           ELSE
+               IF wsResuming = 'Y' AND counter <= wsResumeCounter
+                   CONTINUE
+               ELSE
+                   IF wsResuming = 'Y'
+                       MOVE 'N' TO wsResuming
+                   END-IF
+
+                   MOVE FUNCTION MOD(counter, multiple1) TO wsRemainder1
+                   MOVE FUNCTION MOD(counter, multiple2) TO wsRemainder2
+
+                   EVALUATE TRUE
+                       WHEN wsRemainder1 = 0 AND wsRemainder2 = 0
+                           MOVE 'Y' TO isMul
+                           MOVE 'B' TO wsClassCode
+                           ADD 1 TO wsCountBoth
+                       WHEN wsRemainder1 = 0
+                           MOVE 'Y' TO isMul
+                           MOVE '1' TO wsClassCode
+                           ADD 1 TO wsCountMult1
+                       WHEN wsRemainder2 = 0
+                           MOVE 'Y' TO isMul
+                           MOVE '2' TO wsClassCode
+                           ADD 1 TO wsCountMult2
+                       WHEN OTHER
+                           MOVE 'N' TO isMul
+                           MOVE 'N' TO wsClassCode
+                           ADD 1 TO wsCountNeither
+                   END-EVALUATE
+
+                   PERFORM writeClassifiedRecord
+                   PERFORM writeExtractDetail
+
+                   ADD 1 TO wsRecordCount
+                   IF FUNCTION MOD(wsRecordCount, 1000) = 0
+                       PERFORM writeCheckpoint
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM readTranRecord.
+
+       writeCheckpoint.
+           OPEN OUTPUT CHKPT-FILE
+           MOVE counter TO chkCounter
+           MOVE wsRecordCount TO chkRecordCount
+           MOVE wsCountBoth TO chkCountBoth
+           MOVE wsCountMult1 TO chkCountMult1
+           MOVE wsCountMult2 TO chkCountMult2
+           MOVE wsCountNeither TO chkCountNeither
+           MOVE wsHashTotal TO chkHashTotal
+           WRITE chkRecord
+           CLOSE CHKPT-FILE.
+
+       writeClassifiedRecord.
+           MOVE SPACES TO clsRecord
+           MOVE counter TO clsKey
+           MOVE wsClassCode TO clsCategory
+           WRITE clsRecord.
+
+       writeExtractDetail.
+           MOVE SPACES TO extDetailRecord
+           MOVE 'D' TO extDetType
+           MOVE counter TO extKey
+           MOVE wsClassCode TO extCategory
+           WRITE extDetailRecord
+           ADD counter TO wsHashTotal.
+
+       writeExtractTrailer.
+           MOVE SPACES TO extTrailerRecord
+           MOVE 'T' TO extTrlType
+           MOVE wsRecordCount TO extTrlRecordCount
+           MOVE wsHashTotal TO extTrlHashTotal
+           WRITE extTrailerRecord.
+
+       writeAuditLog.
+           OPEN EXTEND AUDIT-FILE
+           IF wsAuditStatus = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           MOVE SPACES TO auditRecord
+           MOVE "EXERC4_02_12_2020" TO audJobName
+           MOVE wsStartDateTime TO audStartDateTime
+           MOVE wsEndDateTime TO audEndDateTime
+           MOVE wsRecordCount TO audTotalRecords
+           MOVE wsCountBoth TO audCountBoth
+           MOVE wsCountMult1 TO audCountMult1
+           MOVE wsCountMult2 TO audCountMult2
+           MOVE wsCountNeither TO audCountNeither
+           IF wsParmError = 'Y'
+               MOVE "REJECTED" TO audRunStatus
+           ELSE
+               MOVE "COMPLETE" TO audRunStatus
+           END-IF
+           MOVE wsRestartNote TO audRestartNote
+           WRITE auditRecord
+           CLOSE AUDIT-FILE.
